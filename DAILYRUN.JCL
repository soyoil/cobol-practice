@@ -0,0 +1,51 @@
+//DAILYRUN JOB (ACCTG),'DAILY ACCOUNT RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  Daily job stream for the account-counting and classification
+//*  suite.  CTLSYNC REPROs the flat FBCTLCRD control card into its
+//*  VSAM copy (PROD.FIZZBUZZ.CTLCARD.VSAM) so the FBINQ online
+//*  transaction sees the same divisors Ops just set, without making
+//*  Ops maintain two copies by hand.  FBCTLCRD's leading byte is the
+//*  fixed CC-RECORD-KEY "1" from FBCTRL.CPY, so the straight REPRO
+//*  carries a real key into FBCTLVSM for FBINQ's keyed read instead
+//*  of whatever digit CC-DIVISOR-1 happens to start with.  FBSTEP
+//*  only runs when SAMPSTEP
+//*  completes cleanly, and both steps are handed the same run-date
+//*  on PARM (JCL symbolics are only substituted in JCL statement
+//*  operands, never inside instream card data, so the date has to
+//*  travel on PARM rather than on a RUNDATE DD) so their audit
+//*  records and report headers reflect one business date.
+//*****************************************************************
+//         SET RUNDATE='20260808'
+//*
+//CTLSYNC  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INFBCTL  DD   DSN=PROD.FIZZBUZZ.CTLCARD,DISP=SHR
+//OUTFBCTL DD   DSN=PROD.FIZZBUZZ.CTLCARD.VSAM,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(INFBCTL) OUTFILE(OUTFBCTL)
+/*
+//*
+//SAMPSTEP EXEC PGM=SAMPLE,PARM='&RUNDATE'
+//ACCTMAST DD   DSN=PROD.DAILY.ACCTMAST,DISP=SHR
+//CHKPOINT DD   DSN=PROD.SAMPLE.CHKPOINT,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=147,BLKSIZE=0)
+//*
+//FBSTEP   EXEC PGM=FIZZBUZZ,PARM='&RUNDATE',COND=(0,NE,SAMPSTEP)
+//ACCTMAST DD   DSN=PROD.DAILY.ACCTMAST,DISP=SHR
+//FBREPORT DD   DSN=PROD.DAILY.FBREPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FBCTLCRD DD   DSN=PROD.FIZZBUZZ.CTLCARD,DISP=SHR
+//FBREJECT DD   DSN=PROD.DAILY.FBREJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=147,BLKSIZE=0)
