@@ -1,22 +1,350 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
+      *****************************************************************
+      *  Classifies each account on the account master file against
+      *  the 3/5 divisibility rule used to drive account-suffix
+      *  routing, and writes a printable report with category totals.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZBUZZ-REPORT-FILE ASSIGN TO "FBREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "FBCTLCRD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUN-DATE-FILE ASSIGN TO "RUNDATE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "FBREJECT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+       FD  FIZZBUZZ-REPORT-FILE.
+       01  FB-REPORT-LINE                  PIC X(80).
+       FD  CONTROL-CARD-FILE.
+       COPY FBCTRL.
+       FD  RUN-DATE-FILE.
+       COPY RUNDATE.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  REJECT-FILE.
+       01  RJ-REJECT-LINE.
+           05  RJ-ACCOUNT-RAW              PIC X(9).
+           05  FILLER                      PIC X(3).
+           05  RJ-REASON-CODE               PIC X(4).
+           05  FILLER                      PIC X(3).
+           05  RJ-REASON-TEXT               PIC X(30).
        WORKING-STORAGE SECTION.
-       01 I    PIC 9(3).
+       01  WS-ACCT-NBR           PIC 9(9).
+       01  WS-VALID-SWITCH             PIC X VALUE "Y".
+           88  ACCOUNT-VALID                  VALUE "Y".
+           88  ACCOUNT-INVALID                VALUE "N".
+       01  WS-REJECT-REASON-CODE       PIC X(4).
+       01  WS-REJECT-REASON-TEXT       PIC X(30).
+       01  WS-REJECT-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-CURRENT-TIMESTAMP        PIC X(21).
+       01  WS-BUSINESS-DATE            PIC X(8).
+       01  WS-PARM-DATE                PIC X(8).
+       01  WS-DIVISOR-1                PIC 9(3) VALUE 3.
+       01  WS-DIVISOR-2                PIC 9(3) VALUE 5.
+       01  WS-DIVISOR-3                PIC 9(3) VALUE 7.
+       01  WS-REM-1                    PIC 9(3).
+       01  WS-REM-2                    PIC 9(3).
+       01  WS-REM-3                    PIC 9(3).
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  END-OF-ACCOUNTS             VALUE "Y".
+       01  WS-CATEGORY                PIC X(12).
+       01  WS-FIZZ-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-BUZZ-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-BAZZ-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-FIZZBUZZ-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-FIZZBAZZ-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-BUZZBAZZ-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-FIZZBUZZBAZZ-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-PLAIN-COUNT              PIC 9(9) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(9) VALUE ZERO.
+       01  WS-RECON-DIV1-DIV2-COUNT    PIC 9(9) VALUE ZERO.
+       01  WS-RECON-CATEGORY-TOTAL     PIC 9(9) VALUE ZERO.
+       01  WS-RECON-SWITCH             PIC X VALUE "Y".
+           88  RECON-OK                    VALUE "Y".
+           88  RECON-FAILED                VALUE "N".
+       01  WS-DETAIL-LINE.
+           05  WS-DETAIL-ACCOUNT           PIC 9(9).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  WS-DETAIL-CATEGORY          PIC X(12).
+       01  WS-SUMMARY-LINE.
+           05  WS-SUMMARY-LABEL            PIC X(20).
+           05  WS-SUMMARY-COUNT            PIC ZZZ,ZZZ,ZZ9.
+       01  WS-HEADER-LINE.
+           05  WS-HEADER-LABEL             PIC X(20)
+               VALUE "FIZZBUZZ REPORT FOR ".
+           05  WS-HEADER-BUSINESS-DATE     PIC X(8).
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-             EVALUATE FUNCTION MOD(I 3) = ZERO
-                   ALSO FUNCTION MOD(I 5) = ZERO
-               WHEN TRUE ALSO TRUE
-                   DISPLAY "FIZZBUZZ"
-               WHEN TRUE ALSO FALSE
-                   DISPLAY "FIZZ"
-               WHEN FALSE ALSO TRUE
-                   DISPLAY "BUZZ"
-               WHEN OTHER
-                   DISPLAY I(3 - FUNCTION INTEGER(FUNCTION LOG10(I)):)
-             END-EVALUATE
-           END-PERFORM.
+           PERFORM 0000-INITIALIZE.
+           PERFORM 1000-PROCESS-ACCOUNT
+               UNTIL END-OF-ACCOUNTS.
+           PERFORM 8000-WRITE-SUMMARY.
+           PERFORM 8500-RECONCILE-TOTALS.
+           PERFORM 9000-TERMINATE.
+           PERFORM 9500-WRITE-AUDIT-RECORD.
            STOP RUN.
-       END PROGRAM FIZZBUZZ.
\ No newline at end of file
+
+       0000-INITIALIZE.
+           PERFORM 0100-READ-CONTROL-CARD.
+           PERFORM 0150-READ-RUN-DATE.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           OPEN OUTPUT FIZZBUZZ-REPORT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM 0160-WRITE-REPORT-HEADER.
+           PERFORM 1900-READ-ACCOUNT.
+
+       0100-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE
+               AT END
+                   DISPLAY "FBCTLCRD NOT FOUND, USING DEFAULT DIVISORS"
+                       UPON CONSOLE
+               NOT AT END
+                   PERFORM 0110-VALIDATE-DIVISORS
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+
+       0110-VALIDATE-DIVISORS.
+           IF CC-DIVISOR-1 IS NUMERIC AND CC-DIVISOR-1 NOT = ZERO
+               MOVE CC-DIVISOR-1 TO WS-DIVISOR-1
+           ELSE
+               DISPLAY "FBCTLCRD DIVISOR-1 INVALID, USING DEFAULT"
+                   UPON CONSOLE
+           END-IF.
+           IF CC-DIVISOR-2 IS NUMERIC AND CC-DIVISOR-2 NOT = ZERO
+               MOVE CC-DIVISOR-2 TO WS-DIVISOR-2
+           ELSE
+               DISPLAY "FBCTLCRD DIVISOR-2 INVALID, USING DEFAULT"
+                   UPON CONSOLE
+           END-IF.
+           IF CC-DIVISOR-3 IS NUMERIC AND CC-DIVISOR-3 NOT = ZERO
+               MOVE CC-DIVISOR-3 TO WS-DIVISOR-3
+           ELSE
+               DISPLAY "FBCTLCRD DIVISOR-3 INVALID, USING DEFAULT"
+                   UPON CONSOLE
+           END-IF.
+
+       0150-READ-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BUSINESS-DATE.
+           OPEN INPUT RUN-DATE-FILE.
+           READ RUN-DATE-FILE
+               AT END
+                   DISPLAY "RUNDATE NOT FOUND, USING CURRENT DATE"
+                       UPON CONSOLE
+               NOT AT END
+                   MOVE CC-RUN-DATE TO WS-BUSINESS-DATE
+           END-READ.
+           CLOSE RUN-DATE-FILE.
+           MOVE SPACES TO WS-PARM-DATE.
+           ACCEPT WS-PARM-DATE FROM COMMAND-LINE.
+           IF WS-PARM-DATE NOT = SPACES
+               MOVE WS-PARM-DATE TO WS-BUSINESS-DATE
+           END-IF.
+
+       0160-WRITE-REPORT-HEADER.
+           MOVE WS-BUSINESS-DATE TO WS-HEADER-BUSINESS-DATE.
+           WRITE FB-REPORT-LINE FROM WS-HEADER-LINE.
+
+       1000-PROCESS-ACCOUNT.
+           PERFORM 1050-EDIT-ACCOUNT.
+           IF ACCOUNT-VALID
+               PERFORM 1100-CLASSIFY-ACCOUNT
+           ELSE
+               PERFORM 1150-WRITE-REJECT
+           END-IF.
+           PERFORM 1900-READ-ACCOUNT.
+
+       1050-EDIT-ACCOUNT.
+           SET ACCOUNT-VALID TO TRUE.
+           IF AM-ACCOUNT-NUMBER = SPACES
+               SET ACCOUNT-INVALID TO TRUE
+               MOVE "R001" TO WS-REJECT-REASON-CODE
+               MOVE "BLANK ACCOUNT NUMBER" TO WS-REJECT-REASON-TEXT
+           ELSE IF AM-ACCOUNT-NUMBER IS NOT NUMERIC
+               SET ACCOUNT-INVALID TO TRUE
+               MOVE "R002" TO WS-REJECT-REASON-CODE
+               MOVE "NON-NUMERIC ACCOUNT NUMBER" TO
+                   WS-REJECT-REASON-TEXT
+           ELSE
+               MOVE FUNCTION NUMVAL(AM-ACCOUNT-NUMBER) TO WS-ACCT-NBR
+               IF WS-ACCT-NBR = ZERO
+                   SET ACCOUNT-INVALID TO TRUE
+                   MOVE "R003" TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO ACCOUNT NUMBER" TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       1100-CLASSIFY-ACCOUNT.
+           COMPUTE WS-REM-1 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-1).
+           COMPUTE WS-REM-2 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-2).
+           COMPUTE WS-REM-3 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-3).
+           IF WS-REM-1 = ZERO AND WS-REM-2 = ZERO
+               ADD 1 TO WS-RECON-DIV1-DIV2-COUNT
+           END-IF.
+           EVALUATE WS-REM-1 = ZERO ALSO WS-REM-2 = ZERO
+                 ALSO WS-REM-3 = ZERO
+             WHEN TRUE ALSO TRUE ALSO TRUE
+                 MOVE "FIZZBUZZBAZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-FIZZBUZZBAZZ-COUNT
+             WHEN TRUE ALSO TRUE ALSO FALSE
+                 MOVE "FIZZBUZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-FIZZBUZZ-COUNT
+             WHEN TRUE ALSO FALSE ALSO TRUE
+                 MOVE "FIZZBAZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-FIZZBAZZ-COUNT
+             WHEN TRUE ALSO FALSE ALSO FALSE
+                 MOVE "FIZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-FIZZ-COUNT
+             WHEN FALSE ALSO TRUE ALSO TRUE
+                 MOVE "BUZZBAZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-BUZZBAZZ-COUNT
+             WHEN FALSE ALSO TRUE ALSO FALSE
+                 MOVE "BUZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-BUZZ-COUNT
+             WHEN FALSE ALSO FALSE ALSO TRUE
+                 MOVE "BAZZ" TO WS-CATEGORY
+                 ADD 1 TO WS-BAZZ-COUNT
+             WHEN OTHER
+                 MOVE "PLAIN NUMBER" TO WS-CATEGORY
+                 ADD 1 TO WS-PLAIN-COUNT
+           END-EVALUATE.
+           ADD 1 TO WS-GRAND-TOTAL.
+           PERFORM 1120-WRITE-DETAIL-LINE.
+
+       1120-WRITE-DETAIL-LINE.
+           MOVE WS-ACCT-NBR TO WS-DETAIL-ACCOUNT.
+           MOVE WS-CATEGORY TO WS-DETAIL-CATEGORY.
+           WRITE FB-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       1150-WRITE-REJECT.
+           MOVE SPACES TO RJ-REJECT-LINE.
+           MOVE AM-ACCOUNT-NUMBER TO RJ-ACCOUNT-RAW.
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT.
+           WRITE RJ-REJECT-LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       1900-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO FB-REPORT-LINE.
+           WRITE FB-REPORT-LINE.
+           MOVE "FIZZ ONLY"  TO WS-SUMMARY-LABEL.
+           MOVE WS-FIZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "BUZZ ONLY"  TO WS-SUMMARY-LABEL.
+           MOVE WS-BUZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "BAZZ ONLY"  TO WS-SUMMARY-LABEL.
+           MOVE WS-BAZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "FIZZBUZZ"  TO WS-SUMMARY-LABEL.
+           MOVE WS-FIZZBUZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "FIZZBAZZ"  TO WS-SUMMARY-LABEL.
+           MOVE WS-FIZZBAZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "BUZZBAZZ"  TO WS-SUMMARY-LABEL.
+           MOVE WS-BUZZBAZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "FIZZBUZZBAZZ"  TO WS-SUMMARY-LABEL.
+           MOVE WS-FIZZBUZZBAZZ-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "PLAIN NUMBER"  TO WS-SUMMARY-LABEL.
+           MOVE WS-PLAIN-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "REJECTED"  TO WS-SUMMARY-LABEL.
+           MOVE WS-REJECT-COUNT TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           MOVE "GRAND TOTAL"  TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL TO WS-SUMMARY-COUNT.
+           WRITE FB-REPORT-LINE FROM WS-SUMMARY-LINE.
+           DISPLAY "FIZZ ONLY:     " WS-FIZZ-COUNT UPON CONSOLE.
+           DISPLAY "BUZZ ONLY:     " WS-BUZZ-COUNT UPON CONSOLE.
+           DISPLAY "BAZZ ONLY:     " WS-BAZZ-COUNT UPON CONSOLE.
+           DISPLAY "FIZZBUZZ:      " WS-FIZZBUZZ-COUNT UPON CONSOLE.
+           DISPLAY "FIZZBAZZ:      " WS-FIZZBAZZ-COUNT UPON CONSOLE.
+           DISPLAY "BUZZBAZZ:      " WS-BUZZBAZZ-COUNT UPON CONSOLE.
+           DISPLAY "FIZZBUZZBAZZ:  " WS-FIZZBUZZBAZZ-COUNT
+               UPON CONSOLE.
+           DISPLAY "PLAIN NUMBER:  " WS-PLAIN-COUNT UPON CONSOLE.
+           DISPLAY "REJECTED:      " WS-REJECT-COUNT UPON CONSOLE.
+           DISPLAY "GRAND TOTAL:   " WS-GRAND-TOTAL UPON CONSOLE.
+
+       8500-RECONCILE-TOTALS.
+           COMPUTE WS-RECON-CATEGORY-TOTAL =
+               WS-FIZZ-COUNT + WS-BUZZ-COUNT + WS-BAZZ-COUNT +
+               WS-FIZZBUZZ-COUNT + WS-FIZZBAZZ-COUNT +
+               WS-BUZZBAZZ-COUNT + WS-FIZZBUZZBAZZ-COUNT +
+               WS-PLAIN-COUNT.
+           IF WS-RECON-CATEGORY-TOTAL NOT = WS-GRAND-TOTAL
+               SET RECON-FAILED TO TRUE
+               DISPLAY "RECONCILIATION FAILED: CATEGORY TOTALS "
+                   WS-RECON-CATEGORY-TOTAL
+                   " DO NOT TIE TO RECORDS CLASSIFIED "
+                   WS-GRAND-TOTAL UPON CONSOLE
+           END-IF.
+           IF (WS-FIZZBUZZ-COUNT + WS-FIZZBUZZBAZZ-COUNT) NOT =
+                   WS-RECON-DIV1-DIV2-COUNT
+               SET RECON-FAILED TO TRUE
+               DISPLAY "RECONCILIATION FAILED: FIZZBUZZ COUNT DOES "
+                   "NOT TIE TO RECORDS DIVISIBLE BY BOTH DIVISOR-1 "
+                   "AND DIVISOR-2" UPON CONSOLE
+           END-IF.
+           IF RECON-OK
+               DISPLAY "RECONCILIATION OK: TOTALS TIE OUT"
+                   UPON CONSOLE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE FIZZBUZZ-REPORT-FILE.
+           CLOSE REJECT-FILE.
+
+       9500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO AT-RUN-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:6) TO AT-RUN-TIME.
+           MOVE WS-BUSINESS-DATE TO AT-BUSINESS-DATE.
+           MOVE "FIZZBUZZ" TO AT-PROGRAM-ID.
+           MOVE "UNKNOWN " TO AT-JOB-ID.
+           ACCEPT AT-JOB-ID FROM ENVIRONMENT "JOB_ID".
+           COMPUTE AT-RECORDS-READ = WS-GRAND-TOTAL + WS-REJECT-COUNT.
+           MOVE ZERO TO AT-FINAL-COUNTER.
+           MOVE WS-FIZZ-COUNT TO AT-FIZZ-COUNT.
+           MOVE WS-BUZZ-COUNT TO AT-BUZZ-COUNT.
+           MOVE WS-BAZZ-COUNT TO AT-BAZZ-COUNT.
+           MOVE WS-FIZZBUZZ-COUNT TO AT-FIZZBUZZ-COUNT.
+           MOVE WS-FIZZBAZZ-COUNT TO AT-FIZZBAZZ-COUNT.
+           MOVE WS-BUZZBAZZ-COUNT TO AT-BUZZBAZZ-COUNT.
+           MOVE WS-FIZZBUZZBAZZ-COUNT TO AT-FIZZBUZZBAZZ-COUNT.
+           MOVE WS-PLAIN-COUNT TO AT-PLAIN-COUNT.
+           MOVE WS-REJECT-COUNT TO AT-REJECT-COUNT.
+           IF RECON-FAILED
+               MOVE "RECONFL " TO AT-RUN-STATUS
+           ELSE
+               MOVE "COMPLETE" TO AT-RUN-STATUS
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-FILE.
+       END PROGRAM FIZZBUZZ.
