@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Checkpoint record for restartable batch steps.  One record
+      *  holds the last successfully completed unit of work so an
+      *  operator restart can resume instead of reprocessing the step.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CP-PROGRAM-ID               PIC X(8).
+           05  CP-BUSINESS-DATE            PIC X(8).
+           05  CP-LAST-COUNTER             PIC 9(9).
+           05  CP-RUN-STATUS               PIC X(8).
