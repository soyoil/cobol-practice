@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  FBIQMAP.CPY
+      *  Symbolic map for the FBIQMAP map / FBIQSET mapset used by
+      *  the FBINQ online inquiry transaction (BMS-generated layout).
+      *****************************************************************
+       01  FBIQMAPI.
+           05  FILLER                  PIC X(12).
+           05  ACCTNOL                 COMP PIC S9(4).
+           05  ACCTNOF                 PIC X.
+           05  FILLER REDEFINES ACCTNOF.
+               10  ACCTNOA             PIC X.
+           05  ACCTNOI                 PIC X(9).
+           05  CLASSL                  COMP PIC S9(4).
+           05  CLASSF                  PIC X.
+           05  FILLER REDEFINES CLASSF.
+               10  CLASSA              PIC X.
+           05  CLASSI                  PIC X(12).
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(40).
+       01  FBIQMAPO REDEFINES FBIQMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  ACCTNOO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  CLASSO                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(40).
