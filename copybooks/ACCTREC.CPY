@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  ACCTREC.CPY
+      *  Account master record, shared by every batch step and
+      *  online transaction that reads the account master file.
+      *****************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER           PIC X(9).
+           05  FILLER                      PIC X(71).
