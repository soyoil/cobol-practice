@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  FBCTRL.CPY
+      *  FIZZBUZZ control-card layout.  Read once at the start of the
+      *  run so the classification divisors can be retuned by Ops
+      *  without a code change.  Card 3 was added alongside the BAZZ
+      *  (divide-by-7) tier so all three divisors stay configurable
+      *  the same way.  CC-RECORD-KEY is a fixed "1" so the FBCTLVSM
+      *  VSAM copy this record gets REPRO'd into (see DAILYRUN.JCL's
+      *  CTLSYNC step) has a real key byte to read FBINQ's single
+      *  control record by, instead of whatever digit happens to
+      *  land first in CC-DIVISOR-1.
+      *****************************************************************
+       01  FIZZBUZZ-CONTROL-CARD.
+           05  CC-RECORD-KEY               PIC X(1) VALUE "1".
+           05  CC-DIVISOR-1                PIC 9(3).
+           05  CC-DIVISOR-2                PIC 9(3).
+           05  CC-DIVISOR-3                PIC 9(3).
