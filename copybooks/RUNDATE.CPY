@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  RUNDATE.CPY
+      *  One-field control card carrying the business date a job
+      *  stream is processing for.  Shared by every step in a run so
+      *  they all stamp their audit records with the same date,
+      *  regardless of the date the steps actually execute on.
+      *****************************************************************
+       01  RUN-DATE-CARD.
+           05  CC-RUN-DATE                 PIC X(8).
