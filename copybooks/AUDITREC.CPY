@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Shared audit-trail record.  Every batch program appends one
+      *  of these to AUDITLOG at STOP RUN so a completed run can be
+      *  proven from a file instead of from console scrollback.
+      *****************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-RUN-DATE                 PIC X(8).
+           05  AT-RUN-TIME                 PIC X(8).
+           05  AT-BUSINESS-DATE            PIC X(8).
+           05  AT-PROGRAM-ID               PIC X(8).
+           05  AT-JOB-ID                   PIC X(8).
+           05  AT-RECORDS-READ             PIC 9(9).
+           05  AT-FINAL-COUNTER            PIC 9(9).
+           05  AT-FIZZ-COUNT               PIC 9(9).
+           05  AT-BUZZ-COUNT               PIC 9(9).
+           05  AT-BAZZ-COUNT               PIC 9(9).
+           05  AT-FIZZBUZZ-COUNT           PIC 9(9).
+           05  AT-FIZZBAZZ-COUNT           PIC 9(9).
+           05  AT-BUZZBAZZ-COUNT           PIC 9(9).
+           05  AT-FIZZBUZZBAZZ-COUNT       PIC 9(9).
+           05  AT-PLAIN-COUNT              PIC 9(9).
+           05  AT-REJECT-COUNT             PIC 9(9).
+           05  AT-RUN-STATUS               PIC X(8).
