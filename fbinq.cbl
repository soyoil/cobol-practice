@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBINQ.
+      *****************************************************************
+      *  Online inquiry transaction (CICS).  Lets a CSR key in one
+      *  account number and get its FIZZ/BUZZ/BAZZ classification
+      *  back immediately, instead of waiting on the nightly FIZZBUZZ
+      *  batch step.  Classification divisors are re-read from
+      *  FBCTLVSM, a one-record VSAM copy of the batch FBCTLCRD
+      *  control card, on every transaction turn, keyed on the fixed
+      *  CC-RECORD-KEY byte FBCTRL.CPY now carries.  The CTLSYNC step
+      *  in DAILYRUN.JCL REPROs FBCTLCRD into FBCTLVSM right before
+      *  FBSTEP runs, so Ops still only maintains the one flat-file
+      *  control card and this transaction never runs more than a
+      *  day stale.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ACCTREC.
+       COPY FBCTRL.
+       COPY FBIQMAP.
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-DUMMY-COMMAREA          PIC X(1) VALUE SPACES.
+       01  WS-CTLCRD-KEY              PIC X(1) VALUE "1".
+       01  WS-ACCT-KEY                PIC X(9).
+       01  WS-ACCT-NBR                PIC 9(9).
+       01  WS-DIVISOR-1                PIC 9(3) VALUE 3.
+       01  WS-DIVISOR-2                PIC 9(3) VALUE 5.
+       01  WS-DIVISOR-3                PIC 9(3) VALUE 7.
+       01  WS-REM-1                    PIC 9(3).
+       01  WS-REM-2                    PIC 9(3).
+       01  WS-REM-3                    PIC 9(3).
+       01  WS-CATEGORY                PIC X(12).
+       01  WS-MESSAGE                 PIC X(40).
+       01  WS-VALID-SWITCH             PIC X VALUE "Y".
+           88  ACCOUNT-VALID                  VALUE "Y".
+           88  ACCOUNT-INVALID                VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM READ-CONTROL-CARD.
+           IF EIBCALEN > 0
+               PERFORM RECEIVE-AND-PROCESS
+           ELSE
+               PERFORM SEND-INITIAL-MAP
+           END-IF.
+           EXEC CICS RETURN TRANSID('FBIQ')
+                COMMAREA(WS-DUMMY-COMMAREA) LENGTH(1)
+           END-EXEC.
+
+       READ-CONTROL-CARD.
+           EXEC CICS READ DATASET('FBCTLVSM')
+                INTO(FIZZBUZZ-CONTROL-CARD)
+                RIDFLD(WS-CTLCRD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               IF CC-DIVISOR-1 IS NUMERIC AND CC-DIVISOR-1 NOT = ZERO
+                   MOVE CC-DIVISOR-1 TO WS-DIVISOR-1
+               END-IF
+               IF CC-DIVISOR-2 IS NUMERIC AND CC-DIVISOR-2 NOT = ZERO
+                   MOVE CC-DIVISOR-2 TO WS-DIVISOR-2
+               END-IF
+               IF CC-DIVISOR-3 IS NUMERIC AND CC-DIVISOR-3 NOT = ZERO
+                   MOVE CC-DIVISOR-3 TO WS-DIVISOR-3
+               END-IF
+           END-IF.
+
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO FBIQMAPO.
+           MOVE "ENTER AN ACCOUNT NUMBER" TO MSGO.
+           EXEC CICS SEND MAP('FBIQMAP') MAPSET('FBIQSET')
+                FROM(FBIQMAPO) ERASE
+           END-EXEC.
+
+       RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('FBIQMAP') MAPSET('FBIQSET')
+                INTO(FBIQMAPI)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "PLEASE ENTER AN ACCOUNT NUMBER" TO WS-MESSAGE
+               MOVE SPACES TO WS-ACCT-KEY
+               MOVE SPACES TO WS-CATEGORY
+           ELSE
+               MOVE ACCTNOI TO WS-ACCT-KEY
+               PERFORM EDIT-ACCOUNT-NUMBER
+               MOVE SPACES TO WS-CATEGORY
+               IF ACCOUNT-VALID
+                   PERFORM LOOKUP-ACCOUNT
+               END-IF
+           END-IF.
+           PERFORM SEND-RESULT-MAP.
+
+       EDIT-ACCOUNT-NUMBER.
+           SET ACCOUNT-VALID TO TRUE.
+           IF WS-ACCT-KEY = SPACES
+               SET ACCOUNT-INVALID TO TRUE
+               MOVE "PLEASE ENTER AN ACCOUNT NUMBER" TO WS-MESSAGE
+           ELSE IF WS-ACCT-KEY IS NOT NUMERIC
+               SET ACCOUNT-INVALID TO TRUE
+               MOVE "ACCOUNT NUMBER MUST BE NUMERIC" TO WS-MESSAGE
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-ACCT-KEY) TO WS-ACCT-NBR
+               IF WS-ACCT-NBR = ZERO
+                   SET ACCOUNT-INVALID TO TRUE
+                   MOVE "ACCOUNT NUMBER CANNOT BE ZERO" TO WS-MESSAGE
+               END-IF
+           END-IF.
+
+       LOOKUP-ACCOUNT.
+           EXEC CICS READ DATASET('ACCTVSAM')
+                INTO(ACCOUNT-MASTER-RECORD)
+                RIDFLD(WS-ACCT-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM CLASSIFY-ACCOUNT
+               MOVE "CLASSIFICATION RETRIEVED" TO WS-MESSAGE
+           ELSE
+               MOVE "ACCOUNT NOT ON FILE" TO WS-MESSAGE
+           END-IF.
+
+       CLASSIFY-ACCOUNT.
+           COMPUTE WS-REM-1 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-1).
+           COMPUTE WS-REM-2 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-2).
+           COMPUTE WS-REM-3 = FUNCTION MOD(WS-ACCT-NBR WS-DIVISOR-3).
+           EVALUATE WS-REM-1 = ZERO ALSO WS-REM-2 = ZERO
+                 ALSO WS-REM-3 = ZERO
+             WHEN TRUE ALSO TRUE ALSO TRUE
+                 MOVE "FIZZBUZZBAZZ" TO WS-CATEGORY
+             WHEN TRUE ALSO TRUE ALSO FALSE
+                 MOVE "FIZZBUZZ" TO WS-CATEGORY
+             WHEN TRUE ALSO FALSE ALSO TRUE
+                 MOVE "FIZZBAZZ" TO WS-CATEGORY
+             WHEN TRUE ALSO FALSE ALSO FALSE
+                 MOVE "FIZZ" TO WS-CATEGORY
+             WHEN FALSE ALSO TRUE ALSO TRUE
+                 MOVE "BUZZBAZZ" TO WS-CATEGORY
+             WHEN FALSE ALSO TRUE ALSO FALSE
+                 MOVE "BUZZ" TO WS-CATEGORY
+             WHEN FALSE ALSO FALSE ALSO TRUE
+                 MOVE "BAZZ" TO WS-CATEGORY
+             WHEN OTHER
+                 MOVE "PLAIN NUMBER" TO WS-CATEGORY
+           END-EVALUATE.
+
+       SEND-RESULT-MAP.
+           MOVE SPACES TO FBIQMAPO.
+           MOVE WS-ACCT-KEY TO ACCTNOO.
+           MOVE WS-CATEGORY TO CLASSO.
+           MOVE WS-MESSAGE TO MSGO.
+           EXEC CICS SEND MAP('FBIQMAP') MAPSET('FBIQSET')
+                FROM(FBIQMAPO) ERASE
+           END-EXEC.
+       END PROGRAM FBINQ.
