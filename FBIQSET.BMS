@@ -0,0 +1,50 @@
+*****************************************************************
+*  FBIQSET.BMS
+*  BMS mapset source for the FBIQMAP screen used by the FBINQ
+*  online inquiry transaction.  Assemble with DFHMSD/DFHMDI/DFHMDF
+*  macros through the CICS BMS assembly step to produce the
+*  physical map (load library) and the FBIQMAP.CPY symbolic map
+*  this program COPYs -- field names and lengths here must stay in
+*  step with that copybook.
+*****************************************************************
+FBIQSET  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=FREEKB,                                          X
+               EXTATT=YES
+*
+FBIQMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='FIZZBUZZ ACCOUNT INQUIRY'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='ACCOUNT NUMBER'
+ACCTNO   DFHMDF POS=(3,16),                                           X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               PICIN='9(9)',                                          X
+               PICOUT='9(9)'
+*
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CLASSIFICATION'
+CLASS    DFHMDF POS=(5,16),                                           X
+               LENGTH=12,                                             X
+               ATTRB=(PROT,NORM)
+*
+MSG      DFHMDF POS=(8,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END
