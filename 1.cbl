@@ -1,15 +1,168 @@
        IDENTIFICATION DIVISION.
        program-id. sample.
+      *****************************************************************
+      *  Daily record-count step.  Counts the sorted account master
+      *  volume in one bulk pass and checkpoints every N records so an
+      *  operator restart resumes from the last completed checkpoint
+      *  instead of recounting the whole file.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select account-master-file assign to "ACCTMAST"
+               organization is line sequential.
+           select optional run-date-file assign to "RUNDATE"
+               organization is line sequential.
+           select checkpoint-file assign to "CHKPOINT"
+               organization is indexed
+               access mode is random
+               record key is cp-program-id
+               file status is ws-chkpt-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is ws-audit-status.
        data division.
+       file section.
+       fd  account-master-file.
+       copy ACCTREC.
+       fd  run-date-file.
+       copy RUNDATE.
+       fd  checkpoint-file.
+       copy CHKPTREC.
+       fd  audit-file.
+       copy AUDITREC.
        working-storage section.
-       01 counter pic 99.
+       01 ws-counter pic 9(9).
+       01 ws-restart-point pic 9(9).
+       01 ws-checkpoint-interval pic 9(5) value 1000.
+       01 ws-eof-switch pic x value "N".
+           88  end-of-accounts value "Y".
+       01 ws-chkpt-status pic xx.
+       01 ws-current-timestamp pic x(21).
+       01 ws-business-date pic x(8).
+       01 ws-parm-date pic x(8).
+       01 ws-audit-status pic xx.
        procedure division.
        main.
-           move 1 to counter.
-           perform until counter > 10
-             display "counter=" counter upon console
-             add 1 to counter
-           end-perform.
+           perform 0000-initialize.
+           perform 1000-count-accounts until end-of-accounts.
+           perform 3000-write-checkpoint-complete.
+           close checkpoint-file.
+           close account-master-file.
+           perform 4000-write-audit-record.
            stop run.
+
+       0000-initialize.
+           move zero to ws-counter.
+           move zero to ws-restart-point.
+           perform 0050-read-run-date.
+           open i-o checkpoint-file.
+           if ws-chkpt-status not = "00" and ws-chkpt-status not = "05"
+               open output checkpoint-file
+               close checkpoint-file
+               open i-o checkpoint-file
+           end-if.
+           move "SAMPLE  " to cp-program-id.
+           read checkpoint-file key is cp-program-id
+               invalid key
+                   continue
+               not invalid key
+                   if cp-run-status = "RUNNING "
+                       and cp-business-date = ws-business-date
+                       move cp-last-counter to ws-restart-point
+                       display "restarting after counter="
+                           ws-restart-point upon console
+                   end-if
+           end-read.
+           open input account-master-file.
+           perform 0100-skip-to-restart-point.
+
+       0050-read-run-date.
+           move function current-date(1:8) to ws-business-date.
+           open input run-date-file.
+           read run-date-file
+               at end
+                   display "RUNDATE NOT FOUND, USING CURRENT DATE"
+                       upon console
+               not at end
+                   move cc-run-date to ws-business-date
+           end-read.
+           close run-date-file.
+           move spaces to ws-parm-date.
+           accept ws-parm-date from command-line.
+           if ws-parm-date not = spaces
+               move ws-parm-date to ws-business-date
+           end-if.
+
+       0100-skip-to-restart-point.
+           perform until ws-counter >= ws-restart-point
+                   or end-of-accounts
+               perform 1900-read-account
+               if not end-of-accounts
+                   add 1 to ws-counter
+               end-if
+           end-perform.
+
+       1000-count-accounts.
+           perform 1900-read-account.
+           if not end-of-accounts
+               add 1 to ws-counter
+               if function mod(ws-counter ws-checkpoint-interval) = 0
+                   perform 2000-write-checkpoint
+               end-if
+           end-if.
+
+       1900-read-account.
+           read account-master-file
+               at end set end-of-accounts to true
+           end-read.
+
+       2000-write-checkpoint.
+           move "SAMPLE  " to cp-program-id.
+           move ws-business-date to cp-business-date.
+           move ws-counter to cp-last-counter.
+           move "RUNNING " to cp-run-status.
+           rewrite checkpoint-record
+               invalid key
+                   write checkpoint-record
+           end-rewrite.
+           display "checkpoint at counter=" ws-counter upon console.
+
+       3000-write-checkpoint-complete.
+           move "SAMPLE  " to cp-program-id.
+           move ws-business-date to cp-business-date.
+           move ws-counter to cp-last-counter.
+           move "COMPLETE" to cp-run-status.
+           rewrite checkpoint-record
+               invalid key
+                   write checkpoint-record
+           end-rewrite.
+           display "total accounts counted=" ws-counter upon console.
+
+       4000-write-audit-record.
+           move function current-date to ws-current-timestamp.
+           move ws-current-timestamp(1:8) to at-run-date.
+           move ws-current-timestamp(9:6) to at-run-time.
+           move ws-business-date to at-business-date.
+           move "SAMPLE  " to at-program-id.
+           move "UNKNOWN " to at-job-id.
+           accept at-job-id from environment "JOB_ID".
+           move ws-counter to at-records-read.
+           move ws-counter to at-final-counter.
+           move zero to at-fizz-count.
+           move zero to at-buzz-count.
+           move zero to at-bazz-count.
+           move zero to at-fizzbuzz-count.
+           move zero to at-fizzbazz-count.
+           move zero to at-buzzbazz-count.
+           move zero to at-fizzbuzzbazz-count.
+           move zero to at-plain-count.
+           move zero to at-reject-count.
+           move "COMPLETE" to at-run-status.
+           open extend audit-file.
+           if ws-audit-status = "35"
+               open output audit-file
+           end-if.
+           write audit-trail-record.
+           close audit-file.
        end program sample.
-       
\ No newline at end of file
